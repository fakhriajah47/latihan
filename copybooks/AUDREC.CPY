@@ -0,0 +1,20 @@
+000010************************************************************
+000020*    AUDREC.CPY
+000030*    RUN-HISTORY AUDIT RECORD LAYOUT - ONE RECORD IS APPENDED
+000040*    PER EXECUTION OF EXAMPLE.
+000050*    USED BY:  EXAMPLE (AUDIT-FILE)
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT  DESCRIPTION
+000090*    ---------  ----  ------------------------------------
+000100*    2026-08-09 DLW   ORIGINAL.
+000105*    2026-08-09 DLW   WIDENED AUD-N-LIST FROM 40 TO 120 BYTES FOR
+000106*                     LONGER CONTROL-FILE RUNS; AUD-STATUS IS
+000107*                     FLAGGED IF THE LIST STILL OVERFLOWS.
+000110************************************************************
+000120 01  AUD-RECORD.
+000130     05  AUD-RUN-DATE                PIC 9(06).
+000140     05  AUD-RUN-TIME                PIC 9(06).
+000150     05  AUD-N-LIST                  PIC X(120).
+000160     05  AUD-ROSTER-COUNT            PIC 9(05).
+000170     05  AUD-STATUS                  PIC X(12).
