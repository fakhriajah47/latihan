@@ -0,0 +1,24 @@
+000010************************************************************
+000020*    EMPTRN.CPY
+000030*    EMPLOYEE MASTER MAINTENANCE TRANSACTION RECORD LAYOUT.
+000040*    USED BY:  EMPMAINT (EMPLOYEE-TRANS)
+000050*
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT  DESCRIPTION
+000080*    ---------  ----  ------------------------------------
+000090*    2026-08-09 DLW   ORIGINAL.
+000095*    2026-08-09 DLW   SPLIT TRN-EMP-NAME INTO A PRIMARY AND AN
+000096*                     OVERFLOW PORTION SO A NAME LONGER THAN
+000097*                     EMP-NAME'S 10 BYTES CAN STILL BE CARRIED
+000098*                     THROUGH TO EMP-NAME-OVERFLOW ON THE MASTER.
+000100************************************************************
+000110 01  EMP-TRANS-RECORD.
+000120     05  TRN-CODE                    PIC X(01).
+000130         88  TRN-ADD                          VALUE 'A'.
+000140         88  TRN-CHANGE                       VALUE 'C'.
+000150         88  TRN-DELETE                       VALUE 'D'.
+000160     05  TRN-EMP-ID                  PIC X(05).
+000170     05  TRN-EMP-NAME.
+000171         10  TRN-EMP-NAME-PRIMARY    PIC X(10).
+000172         10  TRN-EMP-NAME-OVERFLOW   PIC X(05).
+000180     05  FILLER                      PIC X(04).
