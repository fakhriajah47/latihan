@@ -0,0 +1,21 @@
+000010************************************************************
+000020*    CHKREC.CPY
+000030*    FACTORIAL BATCH-STEP CHECKPOINT RECORD LAYOUT.
+000040*    ONE RECORD IS WRITTEN PER N VALUE COMPLETED, SO THE STEP
+000050*    CAN BE RESTARTED FROM THE LAST COMPLETED N ON RERUN.
+000060*    USED BY:  EXAMPLE (CHECKPOINT-FILE)
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  ------------------------------------
+000110*    2026-08-09 DLW   ORIGINAL.
+000115*    2026-08-09 DLW   ADDED CHK-RESULT SO A RESTART CAN RECOVER
+000116*                     THE FACTORIAL VALUE FOR AN N ALREADY
+000117*                     COMPLETED, NOT JUST THE FACT THAT IT RAN.
+000120************************************************************
+000130 01  CHK-RECORD.
+000140     05  CHK-N-VALUE                 PIC 9(03).
+000150     05  FILLER                      PIC X(02) VALUE SPACES.
+000160     05  CHK-STATUS                  PIC X(08).
+000170     05  FILLER                      PIC X(02) VALUE SPACES.
+000180     05  CHK-RESULT                  PIC 9(10).
