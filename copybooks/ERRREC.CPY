@@ -0,0 +1,14 @@
+000010************************************************************
+000020*    ERRREC.CPY
+000030*    FACTORIAL OVERFLOW EXCEPTION LOG RECORD LAYOUT.
+000040*    USED BY:  EXAMPLE (ERROR-LOG-FILE)
+000050*
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT  DESCRIPTION
+000080*    ---------  ----  ------------------------------------
+000090*    2026-08-09 DLW   ORIGINAL.
+000100************************************************************
+000110 01  ERR-RECORD.
+000120     05  ERR-N-VALUE                 PIC 9(03).
+000130     05  FILLER                      PIC X(02) VALUE SPACES.
+000140     05  ERR-REASON                  PIC X(40).
