@@ -0,0 +1,15 @@
+000010************************************************************
+000020*    EMPREC.CPY
+000030*    EMPLOYEE ROSTER RECORD LAYOUT.
+000040*    USED BY:  EXAMPLE  (EMPLOYEE-MASTER)
+000050*              EMPMAINT (EMPLOYEE-MASTER)
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT  DESCRIPTION
+000090*    ---------  ----  ------------------------------------
+000100*    2026-08-09 DLW   ORIGINAL - ONE RECORD PER EMPLOYEE.
+000110************************************************************
+000120 01  EMP-RECORD.
+000130     05  EMP-ID                      PIC X(05).
+000140     05  EMP-NAME                    PIC X(10).
+000150     05  EMP-NAME-OVERFLOW           PIC X(05).
