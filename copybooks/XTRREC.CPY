@@ -0,0 +1,15 @@
+000010************************************************************
+000020*    XTRREC.CPY
+000030*    DOWNSTREAM EXTRACT RECORD LAYOUT - EMPLOYEE NAME PAIRED
+000040*    WITH ITS ASSOCIATED FACTORIAL RESULT FOR THE RUN.
+000050*    USED BY:  EXAMPLE (EXTRACT-FILE)
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT  DESCRIPTION
+000090*    ---------  ----  ------------------------------------
+000100*    2026-08-09 DLW   ORIGINAL.
+000110************************************************************
+000120 01  XTR-RECORD.
+000130     05  XTR-EMP-NAME                PIC X(10).
+000140     05  XTR-FACT-RESULT             PIC 9(10).
+000150     05  FILLER                      PIC X(05).
