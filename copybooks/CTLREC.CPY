@@ -0,0 +1,14 @@
+000010************************************************************
+000020*    CTLREC.CPY
+000030*    CONTROL-CARD RECORD LAYOUT FOR THE FACTORIAL BATCH STEP.
+000040*    ONE RECORD PER N VALUE TO BE COMPUTED THIS RUN.
+000050*    USED BY:  EXAMPLE (CONTROL-FILE)
+000060*
+000070*    MODIFICATION HISTORY
+000080*    DATE       INIT  DESCRIPTION
+000090*    ---------  ----  ------------------------------------
+000100*    2026-08-09 DLW   ORIGINAL.
+000110************************************************************
+000120 01  CTL-RECORD.
+000130     05  CTL-FACTORIAL-N             PIC 9(03).
+000140     05  FILLER                      PIC X(17).
