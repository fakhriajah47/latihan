@@ -1,32 +1,688 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Example.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NAMES PIC X(10) OCCURS 3 VALUE 'Alice   ', 'Bob     ', 'Charlie '.
-       01 I PIC 9 VALUE 1.
-       01 FACTORIAL-RESULT PIC 9(10) VALUE 1.
-
-       PROCEDURE DIVISION.
-           PERFORM GREET-NAMES
-           PERFORM CALCULATE-FACTORIAL
-           DISPLAY "Factorial of 5: " FACTORIAL-RESULT
-           STOP RUN.
-
-       GREET-NAMES.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               DISPLAY "Hello, " NAMES(I)
-           END-PERFORM.
-
-       CALCULATE-FACTORIAL.
-           MOVE 5 TO I
-           PERFORM FACTORIAL-CALCULATION.
-
-       FACTORIAL-CALCULATION.
-           IF I = 1
-               EXIT.
-           ELSE
-               MULTIPLY FACTORIAL-RESULT BY I
-               SUBTRACT 1 FROM I
-               PERFORM FACTORIAL-CALCULATION
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EXAMPLE.
+000030 AUTHOR.        D L WHITFIELD.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  -------------------------------------------
+000110*    2026-08-09 DLW   RESTRUCTURED TO STANDARD BATCH LAYOUT AND
+000120*                     CHANGED GREET-NAMES TO READ THE ROSTER FROM
+000130*                     EMPLOYEE-FILE INSTEAD OF A HARDCODED TABLE.
+000140*    2026-08-09 DLW   CALC-FACTORIAL NOW DRIVEN BY CONTROL-FILE
+000150*                     PARAMETER CARDS INSTEAD OF A FIXED N OF 5.
+000160*    2026-08-09 DLW   GREET-NAMES NOW WRITES A HEADED, PAGED
+000170*                     REPORT-FILE INSTEAD OF DISPLAY LINES.
+000180*    2026-08-09 DLW   FACTORIAL-CALC DETECTS RESULT OVERFLOW AND
+000190*                     LOGS IT TO ERROR-LOG-FILE INSTEAD OF
+000200*                     TRUNCATING FACTORIAL-RESULT SILENTLY.
+000210*    2026-08-09 DLW   CALC-FACTORIAL NOW CHECKPOINTS AFTER EACH N
+000220*                     AND SKIPS ALREADY-COMPLETED N VALUES ON A
+000230*                     RESTART, USING CHECKPOINT-FILE.
+000240*    2026-08-09 DLW   APPEND A RUN-HISTORY RECORD TO AUDIT-FILE
+000250*                     AT THE END OF EVERY EXECUTION.
+000260*    2026-08-09 DLW   EMPLOYEE-FILE REPLACED BY AN INDEXED
+000270*                     EMPLOYEE-MASTER KEYED BY EMP-ID, MAINTAINED
+000280*                     BY THE NEW EMPMAINT STEP.
+000290*    2026-08-09 DLW   GREET-NAMES NOW VALIDATES EACH ROSTER ENTRY
+000300*                     FOR BLANK, OVERSIZED, OR DUPLICATE NAMES AND
+000310*                     ROUTES REJECTS TO REJECT-FILE INSTEAD OF THE
+000320*                     GREETING REPORT.
+000330*    2026-08-09 DLW   ADDED A SUMMARY STATISTICS TRAILER TO THE
+000340*                     GREETING REPORT COVERING THE ROSTER AND THE
+000350*                     FACTORIAL RESULTS.
+000360*    2026-08-09 DLW   CALC-FACTORIAL NOW WRITES A DOWNSTREAM
+000370*                     EXTRACT RECORD TO EXTRACT-FILE FOR EACH
+000380*                     FACTORIAL COMPUTED, PAIRED WITH THE
+000390*                     CORRESPONDING ROSTER NAME.
+000400*    2026-08-09 DLW   CORRECTED FACTORIAL-CALC TO USE THE GIVING
+000410*                     FORM OF MULTIPLY SO THE RESULT ACCUMULATES
+000420*                     IN FACTORIAL-RESULT, AND TO STOP RECURSING
+000430*                     AT N OF ZERO AS WELL AS ONE.
+000440*    2026-08-09 DLW   CHECKPOINT RESTART NOW LOOKS UP EACH N IN A
+000450*                     TABLE OF COMPLETED ENTRIES INSTEAD OF A
+000460*                     HIGH-WATER MARK, SO OUT-OF-ORDER OR REPEATED
+000470*                     N VALUES IN CONTROL-FILE RESTART CORRECTLY;
+000480*                     A RESTORED N NOW REPLAYS ITS STATS AND
+000490*                     EXTRACT ROW USING THE SAVED CHK-RESULT.
+000500*    2026-08-09 DLW   WS-N-LIST WIDENED AND FLAGGED IN WS-RUN-STATUS
+000510*                     IF IT STILL OVERFLOWS ON A LONG CONTROL-FILE.
+000520*    2026-08-09 DLW   AUDIT-FILE NOW HAS A FILE STATUS AND IS
+000530*                     TOUCH-CREATED ON A FIRST RUN, LIKE CHECKPOINT-
+000540*                     FILE, SO OPEN EXTEND NO LONGER ABENDS THE JOB
+000550*                     WHEN AUDFILE DOES NOT YET EXIST. CHECKPOINT-
+000560*                     FILE IS NOW CLEARED AT NORMAL END OF JOB SO IT
+000570*                     ONLY CARRIES FORWARD ACROSS AN ACTUAL ABEND,
+000580*                     NOT FOREVER; THE CHECKPOINT TABLE, WRITE, AND
+000590*                     RUN-STATUS FIELDS WERE HARDENED TO MATCH.
+000600*****************************************************************
+000610
+000620 ENVIRONMENT DIVISION.
+000630 CONFIGURATION SECTION.
+000640 SOURCE-COMPUTER.   IBM-370.
+000650 OBJECT-COMPUTER.   IBM-370.
+000660
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS SEQUENTIAL
+000720         RECORD KEY IS EMP-ID.
+000730     SELECT CONTROL-FILE    ASSIGN TO CTLFILE
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750     SELECT REPORT-FILE     ASSIGN TO RPTFILE
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770     SELECT ERROR-LOG-FILE  ASSIGN TO ERRFILE
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-CHK-FILE-STATUS.
+000820     SELECT AUDIT-FILE      ASSIGN TO AUDFILE
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUD-FILE-STATUS.
+000850     SELECT REJECT-FILE     ASSIGN TO REJFILE
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT EXTRACT-FILE    ASSIGN TO XTRFILE
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  EMPLOYEE-MASTER
+000930     LABEL RECORDS ARE STANDARD.
+000940     COPY EMPREC.
+000950
+000960 FD  CONTROL-FILE
+000970     RECORDING MODE IS F
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY CTLREC.
+001000
+001010 FD  REPORT-FILE
+001020     RECORDING MODE IS F
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  RPT-RECORD                      PIC X(80).
+001050
+001060 FD  ERROR-LOG-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD.
+001090     COPY ERRREC.
+001100
+001110 FD  CHECKPOINT-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140     COPY CHKREC.
+001150
+001160 FD  AUDIT-FILE
+001170     RECORDING MODE IS F
+001180     LABEL RECORDS ARE STANDARD.
+001190     COPY AUDREC.
+001200
+001210 FD  REJECT-FILE
+001220     RECORDING MODE IS F
+001230     LABEL RECORDS ARE STANDARD.
+001240 01  REJ-RECORD                      PIC X(80).
+001250
+
+001260 FD  EXTRACT-FILE
+001270     RECORDING MODE IS F
+001280     LABEL RECORDS ARE STANDARD.
+001290     COPY XTRREC.
+001300
+001310 WORKING-STORAGE SECTION.
+001320*****************************************************************
+001330*    SWITCHES
+001340*****************************************************************
+001350 01  WS-SWITCHES.
+001360     05  WS-EMPLOYEE-EOF-SW          PIC X(01)   VALUE 'N'.
+001370         88  EMPLOYEE-EOF                        VALUE 'Y'.
+001380         88  EMPLOYEE-NOT-EOF                     VALUE 'N'.
+001390     05  WS-CONTROL-EOF-SW           PIC X(01)   VALUE 'N'.
+001400         88  CONTROL-EOF                         VALUE 'Y'.
+001410         88  CONTROL-NOT-EOF                      VALUE 'N'.
+001420     05  WS-OVERFLOW-SW              PIC X(01)   VALUE 'N'.
+001430         88  OVERFLOW-OCCURRED                   VALUE 'Y'.
+001440         88  NO-OVERFLOW                         VALUE 'N'.
+001450     05  WS-CHECKPOINT-EOF-SW        PIC X(01)   VALUE 'N'.
+001460         88  CHECKPOINT-EOF                       VALUE 'Y'.
+001470         88  CHECKPOINT-NOT-EOF                   VALUE 'N'.
+001480     05  WS-EMPLOYEE-VALID-SW        PIC X(01)   VALUE 'Y'.
+001490         88  EMPLOYEE-VALID                       VALUE 'Y'.
+001500         88  EMPLOYEE-INVALID                     VALUE 'N'.
+001510     05  WS-CKPT-FOUND-SW            PIC X(01)   VALUE 'N'.
+001520         88  CKPT-FOUND                           VALUE 'Y'.
+001530         88  CKPT-NOT-FOUND                        VALUE 'N'.
+001540
+
+001550 01  WS-CHK-FILE-STATUS              PIC X(02)   VALUE '00'.
+001560     88  WS-CHK-FILE-FOUND                        VALUE '00'.
+001570     88  WS-CHK-FILE-NOT-FOUND                    VALUE '35'.
+001580
+001590 01  WS-AUD-FILE-STATUS              PIC X(02)   VALUE '00'.
+001600     88  WS-AUD-FILE-FOUND                        VALUE '00'.
+001610     88  WS-AUD-FILE-NOT-FOUND                    VALUE '35'.
+001620
+
+001630*****************************************************************
+001640*    FACTORIAL CHECKPOINT TABLE - ONE ENTRY PER N ALREADY
+001650*    COMPLETED ON A PRIOR RUN, LOADED ON A RESTART.
+001660*****************************************************************
+001670 01  WS-CKPT-COUNT                   PIC 9(03) COMP VALUE ZERO.
+001680 01  WS-CKPT-MATCH-STATUS            PIC X(08)   VALUE SPACES.
+001690 01  WS-CHECKPOINT-TABLE.
+001700     05  WS-CKPT-ENTRY       OCCURS 999 TIMES
+001710                             INDEXED BY WS-CKPT-IDX.
+001720         10  WS-CKPT-N               PIC 9(03) VALUE ZERO.
+001730         10  WS-CKPT-STATUS          PIC X(08) VALUE SPACES.
+001740         10  WS-CKPT-RESULT          PIC 9(10) VALUE ZERO.
+
+001750*****************************************************************
+001760*    ROSTER VALIDATION WORK AREAS
+001770*****************************************************************
+001780 01  WS-REJECT-REASON                PIC X(30)   VALUE SPACES.
+
+001790 01  WS-SEEN-COUNT                   PIC 9(03) COMP VALUE ZERO.
+001800 01  WS-SEEN-NAME-TABLE.
+001810     05  WS-SEEN-NAME-ENTRY  OCCURS 999 TIMES
+001820                             INDEXED BY WS-SEEN-IDX
+001830                             PIC X(10)              VALUE SPACES.
+
+001840*****************************************************************
+001850*    RUN-HISTORY AUDIT WORK AREAS
+001860*****************************************************************
+001870 01  WS-AUDIT-WORK.
+001880     05  WS-RUN-TIME                 PIC 9(06).
+001890     05  WS-N-LIST                   PIC X(120) VALUE SPACES.
+001900     05  WS-N-LIST-PTR               PIC 9(03) VALUE 1.
+001910     05  WS-ROSTER-COUNT             PIC 9(05) VALUE ZERO.
+001920     05  WS-RUN-STATUS               PIC X(12) VALUE 'COMPLETE'.
+001930*****************************************************************
+001940*    GREETING REPORT CONTROL AND PRINT LINES
+001950*****************************************************************
+001960 01  WS-REPORT-CONTROL.
+001970     05  WS-RUN-DATE                 PIC 9(06).
+001980     05  WS-PAGE-NBR                 PIC 9(03) COMP    VALUE ZERO.
+001990     05  WS-LINE-CTR                 PIC 9(03) COMP    VALUE 99.
+002000     05  WS-MAX-LINES                PIC 9(03) COMP    VALUE 50.
+002010
+002020 01  WS-HEADING-LINE.
+002030     05  FILLER      PIC X(24) VALUE 'EMPLOYEE GREETING REPORT'.
+002040     05  FILLER                      PIC X(09) VALUE 'RUN DATE:'.
+002050     05  WS-HDR-RUN-DATE             PIC 9(06).
+002060     05  FILLER                      PIC X(07) VALUE SPACES.
+002070     05  FILLER                      PIC X(05) VALUE 'PAGE:'.
+002080     05  WS-HDR-PAGE-NBR             PIC ZZ9.
+002090     05  FILLER                      PIC X(26) VALUE SPACES.
+002100
+002110 01  WS-DETAIL-LINE.
+002120     05  FILLER                      PIC X(07) VALUE 'Hello, '.
+002130     05  WS-DTL-EMP-NAME             PIC X(10).
+002140     05  FILLER                      PIC X(63) VALUE SPACES.
+002150
+002160 01  WS-TRAILER-LINE.
+002170     05  FILLER          PIC X(21) VALUE '*** END OF REPORT ***'.
+002180     05  FILLER                      PIC X(59) VALUE SPACES.
+002190
+
+002200*****************************************************************
+002210*    RUN SUMMARY STATISTICS
+002220*****************************************************************
+002230 01  WS-FACTORIAL-STATS.
+002240     05  WS-FACT-COUNT               PIC 9(05) COMP    VALUE ZERO.
+002250     05  WS-FACT-MIN                 PIC 9(10)         VALUE ZERO.
+002260     05  WS-FACT-MAX                 PIC 9(10)         VALUE ZERO.
+002270     05  WS-FACT-SUM                 PIC 9(15)         VALUE ZERO.
+002280     05  WS-FACT-AVERAGE             PIC 9(10)         VALUE ZERO.
+
+002290 01  WS-SUMMARY-LINE-1.
+002300     05  FILLER PIC X(26) VALUE 'EMPLOYEES GREETED ON FILE:'.
+002310     05  WS-SUM-ROSTER-COUNT         PIC ZZZZ9.
+002320     05  FILLER                      PIC X(49) VALUE SPACES.
+
+002330 01  WS-SUMMARY-LINE-2.
+002340     05  FILLER                      PIC X(22) VALUE
+002350         'FACTORIALS COMPUTED: '.
+002360     05  WS-SUM-FACT-COUNT           PIC ZZZZ9.
+002370     05  FILLER                      PIC X(03) VALUE SPACES.
+002380     05  FILLER                      PIC X(05) VALUE 'MIN: '.
+002390     05  WS-SUM-FACT-MIN             PIC Z(9)9.
+002400     05  FILLER                      PIC X(02) VALUE SPACES.
+002410     05  FILLER                      PIC X(05) VALUE 'MAX: '.
+002420     05  WS-SUM-FACT-MAX             PIC Z(9)9.
+002430     05  FILLER                      PIC X(02) VALUE SPACES.
+002440     05  FILLER                      PIC X(05) VALUE 'AVG: '.
+002450     05  WS-SUM-FACT-AVG             PIC Z(9)9.
+002460     05  FILLER                      PIC X(01) VALUE SPACES.
+002470
+
+002480*****************************************************************
+002490*    ROSTER EXCEPTION (REJECT) LINE
+002500*****************************************************************
+002510 01  WS-REJECT-LINE.
+002520     05  FILLER                      PIC X(09) VALUE 'REJECTED:'.
+002530     05  WS-REJ-EMP-ID               PIC X(05).
+002540     05  FILLER                      PIC X(01) VALUE SPACES.
+002550     05  WS-REJ-EMP-NAME             PIC X(10).
+002560     05  FILLER                      PIC X(01) VALUE SPACES.
+002570     05  WS-REJ-REASON               PIC X(30).
+002580     05  FILLER                      PIC X(24) VALUE SPACES.
+002590
+002600*****************************************************************
+002610*    FACTORIAL WORK AREAS
+002620*****************************************************************
+002630 77  I                               PIC 9(03)       VALUE 1.
+002640 77  FACTORIAL-RESULT                PIC 9(10)       VALUE 1.
+002650
+002660 PROCEDURE DIVISION.
+002670*****************************************************************
+002680*    0000-MAINLINE
+002690*    CONTROLS OVERALL SEQUENCE OF PROCESSING FOR THE RUN.
+002700*****************************************************************
+002710 0000-MAINLINE.
+002720     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+002730     PERFORM 2000-GREET-NAMES    THRU 2000-EXIT.
+002740     PERFORM 3000-CALC-FACTORIAL THRU 3000-EXIT.
+002750     PERFORM 4000-PRINT-SUMMARY  THRU 4000-EXIT.
+002760     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+002770     STOP RUN.
+002780
+002790*****************************************************************
+002800*    1000-INITIALIZE
+002810*    OPENS ALL FILES USED BY THE RUN.
+002820*****************************************************************
+002830 1000-INITIALIZE.
+002840     OPEN INPUT  EMPLOYEE-MASTER
+002850                 CONTROL-FILE.
+002860     OPEN OUTPUT REPORT-FILE
+002870                 REJECT-FILE
+002880                 ERROR-LOG-FILE
+002890                 EXTRACT-FILE.
+002900     ACCEPT WS-RUN-DATE FROM DATE.
+002910     PERFORM 1100-LOAD-CHECKPOINTS THRU 1100-EXIT.
+002920     OPEN EXTEND CHECKPOINT-FILE.
+002930     PERFORM 1170-PROBE-AUDIT-FILE THRU 1170-EXIT.
+002940     OPEN EXTEND AUDIT-FILE.
+002950 1000-EXIT.
+002960     EXIT.
+
+002970*****************************************************************
+002980*    1100-LOAD-CHECKPOINTS
+002990*    LOADS ANY CHECKPOINT RECORDS LEFT BY AN ABENDED PRIOR RUN OF
+003000*    THIS SAME CONTROL-FILE INTO WS-CHECKPOINT-TABLE, SO 3200-
+003010*    PROCESS-CONTROL CAN SKIP N VALUES ALREADY COMPLETED. TOUCH-
+003020*    CREATES CHECKPOINT-FILE IF THIS IS THE VERY FIRST RUN.
+003030*****************************************************************
+003040 1100-LOAD-CHECKPOINTS.
+003050     OPEN INPUT CHECKPOINT-FILE.
+003060     IF WS-CHK-FILE-FOUND
+003070         PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+003080         PERFORM 1160-SCAN-CHECKPOINT THRU 1160-EXIT
+003090             UNTIL CHECKPOINT-EOF
+003100         CLOSE CHECKPOINT-FILE
+003110     ELSE
+003120         OPEN OUTPUT CHECKPOINT-FILE
+003130         CLOSE CHECKPOINT-FILE
+003140     END-IF.
+003150 1100-EXIT.
+003160     EXIT.
+
+003170 1150-READ-CHECKPOINT.
+003180     READ CHECKPOINT-FILE
+003190         AT END
+003200             SET CHECKPOINT-EOF TO TRUE
+003210     END-READ.
+003220 1150-EXIT.
+003230     EXIT.
+
+003240 1160-SCAN-CHECKPOINT.
+003250     IF WS-CKPT-COUNT < 999
+003260         ADD 1 TO WS-CKPT-COUNT
+003270         MOVE CHK-N-VALUE  TO WS-CKPT-N      (WS-CKPT-COUNT)
+003280         MOVE CHK-STATUS   TO WS-CKPT-STATUS  (WS-CKPT-COUNT)
+003290         MOVE CHK-RESULT   TO WS-CKPT-RESULT  (WS-CKPT-COUNT)
+003300     ELSE
+003310         DISPLAY "EXAMPLE - CHECKPOINT TABLE FULL, "
+003320             "ENTRY DISCARDED FOR N: " CHK-N-VALUE
+003330     END-IF.
+003340     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+003350 1160-EXIT.
+003360     EXIT.
+
+003370*****************************************************************
+003380*    1170-PROBE-AUDIT-FILE
+003390*    TOUCH-CREATES AUDIT-FILE IF THIS IS THE VERY FIRST RUN, SO
+003400*    THE SUBSEQUENT OPEN EXTEND IN 1000-INITIALIZE DOES NOT ABEND.
+003410*****************************************************************
+003420 1170-PROBE-AUDIT-FILE.
+003430     OPEN INPUT AUDIT-FILE.
+003440     IF WS-AUD-FILE-FOUND
+003450         CLOSE AUDIT-FILE
+003460     ELSE
+003470         OPEN OUTPUT AUDIT-FILE
+003480         CLOSE AUDIT-FILE
+003490     END-IF.
+003500 1170-EXIT.
+003510     EXIT.
+003520
+003530*****************************************************************
+003540*    2000-GREET-NAMES
+003550*    READS THE EMPLOYEE ROSTER AND GREETS EACH EMPLOYEE ON FILE.
+003560*****************************************************************
+003570 2000-GREET-NAMES.
+003580     PERFORM 2100-READ-EMPLOYEE    THRU 2100-EXIT.
+003590     PERFORM 2200-PROCESS-EMPLOYEE THRU 2200-EXIT
+003600         UNTIL EMPLOYEE-EOF.
+003610 2000-EXIT.
+003620     EXIT.
+003630
+003640 2100-READ-EMPLOYEE.
+003650     READ EMPLOYEE-MASTER
+003660         AT END
+003670             SET EMPLOYEE-EOF TO TRUE
+003680     END-READ.
+003690 2100-EXIT.
+003700     EXIT.
+003710
+003720 2200-PROCESS-EMPLOYEE.
+003730     PERFORM 2210-VALIDATE-EMPLOYEE THRU 2210-EXIT.
+003740     IF EMPLOYEE-VALID
+003750         IF WS-LINE-CTR >= WS-MAX-LINES
+003760             PERFORM 2250-PRINT-HEADING THRU 2250-EXIT
+003770         END-IF
+003780         MOVE EMP-NAME TO WS-DTL-EMP-NAME
+003790         WRITE RPT-RECORD FROM WS-DETAIL-LINE
+003800             AFTER ADVANCING 1 LINE
+003810         ADD 1 TO WS-LINE-CTR
+003820         ADD 1 TO WS-ROSTER-COUNT
+003830     ELSE
+003840         PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+003850     END-IF.
+003860     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+003870 2200-EXIT.
+003880     EXIT.
+003890
+003900*****************************************************************
+003910*    2210-VALIDATE-EMPLOYEE
+003920*    REJECTS BLANK, OVERSIZED, OR DUPLICATE ROSTER ENTRIES BEFORE
+003930*    THEY ARE ALLOWED ONTO THE GREETING REPORT.
+003940*****************************************************************
+003950 2210-VALIDATE-EMPLOYEE.
+003960     SET EMPLOYEE-VALID TO TRUE.
+003970     IF EMP-NAME = SPACES
+003980         SET EMPLOYEE-INVALID TO TRUE
+003990         MOVE 'BLANK EMPLOYEE NAME' TO WS-REJECT-REASON
+004000     ELSE
+004010         IF EMP-NAME-OVERFLOW NOT = SPACES
+004020             SET EMPLOYEE-INVALID TO TRUE
+004030             MOVE 'NAME EXCEEDS 10-BYTE FIELD' TO WS-REJECT-REASON
+004040         ELSE
+004050             PERFORM 2220-CHECK-DUPLICATE THRU 2220-EXIT
+004060         END-IF
+004070     END-IF.
+004080 2210-EXIT.
+004090     EXIT.
+004100
+004110 2220-CHECK-DUPLICATE.
+004120     SET WS-SEEN-IDX TO 1.
+004130     SEARCH WS-SEEN-NAME-ENTRY
+004140         AT END
+004150             PERFORM 2230-REMEMBER-NAME THRU 2230-EXIT
+004160         WHEN WS-SEEN-NAME-ENTRY (WS-SEEN-IDX) = EMP-NAME
+004170             SET EMPLOYEE-INVALID TO TRUE
+004180             MOVE 'DUPLICATE EMPLOYEE NAME' TO WS-REJECT-REASON
+004190     END-SEARCH.
+004200 2220-EXIT.
+004210     EXIT.
+004220
+004230 2230-REMEMBER-NAME.
+004240     ADD 1 TO WS-SEEN-COUNT.
+004250     MOVE EMP-NAME TO WS-SEEN-NAME-ENTRY (WS-SEEN-COUNT).
+004260 2230-EXIT.
+004270     EXIT.
+004280
+004290 2260-WRITE-REJECT.
+004300     MOVE EMP-ID           TO WS-REJ-EMP-ID.
+004310     MOVE EMP-NAME         TO WS-REJ-EMP-NAME.
+004320     MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+004330     WRITE REJ-RECORD FROM WS-REJECT-LINE
+004340         AFTER ADVANCING 1 LINE.
+004350 2260-EXIT.
+004360     EXIT.
+004370
+004380 2250-PRINT-HEADING.
+004390     ADD 1 TO WS-PAGE-NBR.
+004400     MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE.
+004410     MOVE WS-PAGE-NBR TO WS-HDR-PAGE-NBR.
+004420     WRITE RPT-RECORD FROM WS-HEADING-LINE
+004430         AFTER ADVANCING PAGE.
+004440     MOVE ZERO TO WS-LINE-CTR.
+004450 2250-EXIT.
+004460     EXIT.
+004470
+004480*****************************************************************
+004490*    3000-CALC-FACTORIAL
+004500*    READS N VALUES FROM CONTROL-FILE AND COMPUTES THE FACTORIAL
+004510*    OF EACH ONE IN TURN.
+004520*****************************************************************
+004530 3000-CALC-FACTORIAL.
+004540     PERFORM 3100-READ-CONTROL     THRU 3100-EXIT.
+004550     PERFORM 3200-PROCESS-CONTROL  THRU 3200-EXIT
+004560         UNTIL CONTROL-EOF.
+004570 3000-EXIT.
+004580     EXIT.
+004590
+004600 3100-READ-CONTROL.
+004610     READ CONTROL-FILE
+004620         AT END
+004630             SET CONTROL-EOF TO TRUE
+004640     END-READ.
+004650 3100-EXIT.
+004660     EXIT.
+004670
+004680 3150-FIND-CHECKPOINT.
+004690     SET CKPT-NOT-FOUND TO TRUE.
+004700     SET WS-CKPT-IDX TO 1.
+004710     SEARCH WS-CKPT-ENTRY
+004720         AT END
+004730             CONTINUE
+004740         WHEN WS-CKPT-IDX <= WS-CKPT-COUNT
+004750               AND WS-CKPT-N (WS-CKPT-IDX) = CTL-FACTORIAL-N
+004760             SET CKPT-FOUND TO TRUE
+004770             MOVE WS-CKPT-STATUS (WS-CKPT-IDX)
+004780                 TO WS-CKPT-MATCH-STATUS
+004790             MOVE WS-CKPT-RESULT (WS-CKPT-IDX) TO FACTORIAL-RESULT
+004800     END-SEARCH.
+004810 3150-EXIT.
+004820     EXIT.
+004830
+004840 3200-PROCESS-CONTROL.
+004850     PERFORM 3150-FIND-CHECKPOINT THRU 3150-EXIT.
+004860     IF CKPT-FOUND
+004870         DISPLAY "Factorial of " CTL-FACTORIAL-N
+004880             ": ALREADY COMPLETE - RESTORED FROM CHECKPOINT"
+004890         IF WS-CKPT-MATCH-STATUS = 'OVERFLOW'
+004900             SET OVERFLOW-OCCURRED TO TRUE
+004910         ELSE
+004920             SET NO-OVERFLOW TO TRUE
+004930             PERFORM 3600-UPDATE-FACTORIAL-STATS THRU 3600-EXIT
+004940             PERFORM 3700-WRITE-EXTRACT THRU 3700-EXIT
+004950         END-IF
+004960     ELSE
+004970         MOVE CTL-FACTORIAL-N TO I
+004980         MOVE 1 TO FACTORIAL-RESULT
+004990         SET NO-OVERFLOW TO TRUE
+005000         PERFORM 3300-FACTORIAL-CALC THRU 3300-EXIT
+005010         IF OVERFLOW-OCCURRED
+005020             DISPLAY "Factorial of " CTL-FACTORIAL-N
+005030                 ": *** OVERFLOW - SEE ERROR LOG ***"
+005040         ELSE
+005050             DISPLAY "Factorial of " CTL-FACTORIAL-N ": "
+005060                 FACTORIAL-RESULT
+005070             PERFORM 3600-UPDATE-FACTORIAL-STATS THRU 3600-EXIT
+005080             PERFORM 3700-WRITE-EXTRACT THRU 3700-EXIT
+005090         END-IF
+005100         PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+005110     END-IF.
+005120     STRING CTL-FACTORIAL-N DELIMITED BY SIZE
+005130          ' '              DELIMITED BY SIZE
+005140          INTO WS-N-LIST
+005150          WITH POINTER WS-N-LIST-PTR
+005160          ON OVERFLOW
+005170              IF WS-RUN-STATUS = 'COMPLETE'
+005180                  MOVE 'COMPLETE-TRN' TO WS-RUN-STATUS
+005190              END-IF
+005200     END-STRING.
+005210     PERFORM 3100-READ-CONTROL THRU 3100-EXIT.
+005220 3200-EXIT.
+005230     EXIT.
+
+005240 3500-WRITE-CHECKPOINT.
+005250     MOVE CTL-FACTORIAL-N TO CHK-N-VALUE.
+005260     IF OVERFLOW-OCCURRED
+005270         MOVE 'OVERFLOW' TO CHK-STATUS
+005280     ELSE
+005290         MOVE 'COMPLETE' TO CHK-STATUS
+005300     END-IF.
+005310     MOVE FACTORIAL-RESULT TO CHK-RESULT.
+005320     WRITE CHK-RECORD.
+005330     IF WS-CHK-FILE-STATUS NOT = '00'
+005340         DISPLAY "EXAMPLE - CHECKPOINT WRITE FAILED FOR N: "
+005350             CTL-FACTORIAL-N " STATUS: " WS-CHK-FILE-STATUS
+005360     END-IF.
+005370 3500-EXIT.
+005380     EXIT.
+005390
+005400 3300-FACTORIAL-CALC.
+005410     IF I <= 1
+005420         GO TO 3300-EXIT
+005430     ELSE
+005440         MULTIPLY FACTORIAL-RESULT BY I GIVING FACTORIAL-RESULT
+005450             ON SIZE ERROR
+005460                 PERFORM 3400-LOG-OVERFLOW THRU 3400-EXIT
+005470                 GO TO 3300-EXIT
+005480             NOT ON SIZE ERROR
+005490                 SUBTRACT 1 FROM I
+005500                 PERFORM 3300-FACTORIAL-CALC THRU 3300-EXIT
+005510         END-MULTIPLY
+005520     END-IF.
+005530 3300-EXIT.
+005540     EXIT.
+005550
+005560 3400-LOG-OVERFLOW.
+005570     SET OVERFLOW-OCCURRED TO TRUE.
+005580     MOVE CTL-FACTORIAL-N TO ERR-N-VALUE.
+005590     MOVE 'RESULT EXCEEDS 10-DIGIT FIELD CAPACITY'
+005600         TO ERR-REASON.
+005610     WRITE ERR-RECORD.
+005620     MOVE 'COMPLETE-ERR' TO WS-RUN-STATUS.
+005630 3400-EXIT.
+005640     EXIT.
+005650
+005660*****************************************************************
+005670*    3600-UPDATE-FACTORIAL-STATS
+005680*    ACCUMULATES THE COUNT, MIN, MAX, AND SUM NEEDED FOR THE RUN
+005690*    SUMMARY, FOR EACH SUCCESSFULLY COMPUTED FACTORIAL.
+005700*****************************************************************
+005710 3600-UPDATE-FACTORIAL-STATS.
+005720     IF WS-FACT-COUNT = ZERO
+005730         MOVE FACTORIAL-RESULT TO WS-FACT-MIN
+005740         MOVE FACTORIAL-RESULT TO WS-FACT-MAX
+005750     ELSE
+005760         IF FACTORIAL-RESULT < WS-FACT-MIN
+005770             MOVE FACTORIAL-RESULT TO WS-FACT-MIN
+005780         END-IF
+005790         IF FACTORIAL-RESULT > WS-FACT-MAX
+005800             MOVE FACTORIAL-RESULT TO WS-FACT-MAX
+005810         END-IF
+005820     END-IF.
+005830     ADD FACTORIAL-RESULT TO WS-FACT-SUM.
+005840     ADD 1 TO WS-FACT-COUNT.
+005850 3600-EXIT.
+005860     EXIT.
+005870
+
+005880*****************************************************************
+005890*    3700-WRITE-EXTRACT
+005900*    WRITES ONE DOWNSTREAM EXTRACT RECORD FOR EACH FACTORIAL
+005910*    COMPUTED, PAIRED BY POSITION WITH THE EMPLOYEE NAME IN THAT
+005920*    SAME RELATIVE SLOT ON THE VALIDATED ROSTER.
+005930*****************************************************************
+005940 3700-WRITE-EXTRACT.
+005950     IF WS-FACT-COUNT <= WS-SEEN-COUNT
+005960         MOVE WS-SEEN-NAME-ENTRY (WS-FACT-COUNT) TO XTR-EMP-NAME
+005970     ELSE
+005980         MOVE SPACES TO XTR-EMP-NAME
+005990     END-IF.
+006000     MOVE FACTORIAL-RESULT TO XTR-FACT-RESULT.
+006010     WRITE XTR-RECORD.
+006020 3700-EXIT.
+006030     EXIT.
+006040
+
+006050*****************************************************************
+006060*    4000-PRINT-SUMMARY
+006070*    WRITES A SUMMARY STATISTICS TRAILER TO REPORT-FILE COVERING
+006080*    BOTH THE EMPLOYEE ROSTER AND THE FACTORIAL RESULTS.
+006090*****************************************************************
+006100 4000-PRINT-SUMMARY.
+006110     IF WS-FACT-COUNT > ZERO
+006120         DIVIDE WS-FACT-SUM BY WS-FACT-COUNT
+006130             GIVING WS-FACT-AVERAGE
+006140     END-IF.
+006150     MOVE WS-ROSTER-COUNT TO WS-SUM-ROSTER-COUNT.
+006160     WRITE RPT-RECORD FROM WS-SUMMARY-LINE-1
+006170         AFTER ADVANCING 2 LINES.
+006180     MOVE WS-FACT-COUNT   TO WS-SUM-FACT-COUNT.
+006190     MOVE WS-FACT-MIN     TO WS-SUM-FACT-MIN.
+006200     MOVE WS-FACT-MAX     TO WS-SUM-FACT-MAX.
+006210     MOVE WS-FACT-AVERAGE TO WS-SUM-FACT-AVG.
+006220     WRITE RPT-RECORD FROM WS-SUMMARY-LINE-2
+006230         AFTER ADVANCING 1 LINE.
+006240     WRITE RPT-RECORD FROM WS-TRAILER-LINE
+006250         AFTER ADVANCING 2 LINES.
+006260 4000-EXIT.
+006270     EXIT.
+006280
+006290*****************************************************************
+006300*    9000-TERMINATE
+006310*    WRITES THE RUN-HISTORY AUDIT RECORD AND CLOSES ALL FILES.
+006320*****************************************************************
+006330 9000-TERMINATE.
+006340     PERFORM 9050-WRITE-AUDIT-RECORD THRU 9050-EXIT.
+006350     CLOSE EMPLOYEE-MASTER
+006360           CONTROL-FILE
+006370           REPORT-FILE
+006380           REJECT-FILE
+006390           ERROR-LOG-FILE
+006400           CHECKPOINT-FILE
+006410           AUDIT-FILE
+006420           EXTRACT-FILE.
+006430     PERFORM 9060-CLEAR-CHECKPOINTS THRU 9060-EXIT.
+006440 9000-EXIT.
+006450     EXIT.
+
+006460*****************************************************************
+006470*    9060-CLEAR-CHECKPOINTS
+006480*    A NORMAL END OF JOB MEANS EVERY N IN CONTROL-FILE WAS EITHER
+006490*    COMPUTED OR ALREADY RESTORED FROM A PRIOR RESTART, SO THE
+006500*    CHECKPOINT FILE HAS NO FURTHER RESTART PURPOSE AND IS
+006510*    CLEARED HERE. ONLY A RUN THAT ABENDS BEFORE REACHING THIS
+006520*    POINT LEAVES CHECKPOINT-FILE IN PLACE FOR 1100-LOAD-
+006530*    CHECKPOINTS TO PICK UP ON THE NEXT, RESTARTED EXECUTION.
+006540*****************************************************************
+006550 9060-CLEAR-CHECKPOINTS.
+006560     OPEN OUTPUT CHECKPOINT-FILE.
+006570     CLOSE CHECKPOINT-FILE.
+006580 9060-EXIT.
+006590     EXIT.
+006600
+006610 9050-WRITE-AUDIT-RECORD.
+006620     ACCEPT WS-RUN-TIME FROM TIME.
+006630     MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+006640     MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+006650     MOVE WS-N-LIST        TO AUD-N-LIST.
+006660     MOVE WS-ROSTER-COUNT  TO AUD-ROSTER-COUNT.
+006670     MOVE WS-RUN-STATUS    TO AUD-STATUS.
+006680     WRITE AUD-RECORD.
+006690 9050-EXIT.
+006700     EXIT.
