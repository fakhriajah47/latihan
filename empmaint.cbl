@@ -0,0 +1,193 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EMPMAINT.
+000030 AUTHOR.        D L WHITFIELD.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  -------------------------------------------
+000110*    2026-08-09 DLW   ORIGINAL - APPLIES ADD/CHANGE/DELETE
+000120*                     TRANSACTIONS TO EMPLOYEE-MASTER AHEAD OF
+000130*                     THE NIGHTLY EXAMPLE RUN.
+000140*****************************************************************
+000150
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS EMP-ID
+000270         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000280     SELECT EMPLOYEE-TRANS  ASSIGN TO EMPTRAN
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  EMPLOYEE-MASTER
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY EMPREC.
+000360
+000370 FD  EMPLOYEE-TRANS
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY EMPTRN.
+000410
+000420 WORKING-STORAGE SECTION.
+000430*****************************************************************
+000440*    SWITCHES
+000450*****************************************************************
+000460 01  WS-SWITCHES.
+000470     05  WS-TRANS-EOF-SW             PIC X(01)   VALUE 'N'.
+000480         88  TRANS-EOF                           VALUE 'Y'.
+000490         88  TRANS-NOT-EOF                        VALUE 'N'.
+000500
+000510 01  WS-MASTER-FILE-STATUS           PIC X(02)   VALUE '00'.
+000520     88  WS-MASTER-FILE-OK                        VALUE '00'.
+000530
+000540*****************************************************************
+000550*    RUN TOTALS
+000560*****************************************************************
+000570 01  WS-TOTALS.
+000580     05  WS-ADD-COUNT                PIC 9(05) COMP VALUE ZERO.
+000590     05  WS-CHANGE-COUNT             PIC 9(05) COMP VALUE ZERO.
+000600     05  WS-DELETE-COUNT             PIC 9(05) COMP VALUE ZERO.
+000610     05  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+000620
+000630 PROCEDURE DIVISION.
+000640*****************************************************************
+000650*    0000-MAINLINE
+000660*    CONTROLS OVERALL SEQUENCE OF PROCESSING FOR THE RUN.
+000670*****************************************************************
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+000700     PERFORM 2000-APPLY-TRANSACTIONS  THRU 2000-EXIT.
+000710     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+000720     STOP RUN.
+000730
+000740*****************************************************************
+000750*    1000-INITIALIZE
+000760*    OPENS ALL FILES USED BY THE RUN.
+000770*****************************************************************
+000780 1000-INITIALIZE.
+000790     OPEN I-O   EMPLOYEE-MASTER.
+000800     OPEN INPUT EMPLOYEE-TRANS.
+000810 1000-EXIT.
+000820     EXIT.
+000830
+000840*****************************************************************
+000850*    2000-APPLY-TRANSACTIONS
+000860*    READS EACH MAINTENANCE TRANSACTION AND APPLIES IT TO
+000870*    EMPLOYEE-MASTER.
+000880*****************************************************************
+000890 2000-APPLY-TRANSACTIONS.
+000900     PERFORM 2100-READ-TRANSACTION    THRU 2100-EXIT.
+000910     PERFORM 2200-PROCESS-TRANSACTION THRU 2200-EXIT
+000920         UNTIL TRANS-EOF.
+000930 2000-EXIT.
+000940     EXIT.
+000950
+000960 2100-READ-TRANSACTION.
+000970     READ EMPLOYEE-TRANS
+000980         AT END
+000990             SET TRANS-EOF TO TRUE
+001000     END-READ.
+001010 2100-EXIT.
+001020     EXIT.
+001030
+001040 2200-PROCESS-TRANSACTION.
+001050     EVALUATE TRUE
+001060         WHEN TRN-ADD
+001070             PERFORM 2300-ADD-EMPLOYEE    THRU 2300-EXIT
+001080         WHEN TRN-CHANGE
+001090             PERFORM 2400-CHANGE-EMPLOYEE THRU 2400-EXIT
+001100         WHEN TRN-DELETE
+001110             PERFORM 2500-DELETE-EMPLOYEE THRU 2500-EXIT
+001120         WHEN OTHER
+001130             DISPLAY "EMPMAINT - INVALID TRANSACTION CODE: "
+001140                 TRN-CODE " FOR EMPLOYEE " TRN-EMP-ID
+001150             ADD 1 TO WS-REJECT-COUNT
+001160     END-EVALUATE.
+001170     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001180 2200-EXIT.
+001190     EXIT.
+001200
+001210*****************************************************************
+001220*    2300-ADD-EMPLOYEE
+001230*    ADDS A NEW EMPLOYEE MASTER RECORD.
+001240*****************************************************************
+001250 2300-ADD-EMPLOYEE.
+001260     MOVE TRN-EMP-ID             TO EMP-ID.
+001270     MOVE TRN-EMP-NAME-PRIMARY   TO EMP-NAME.
+001280     MOVE TRN-EMP-NAME-OVERFLOW  TO EMP-NAME-OVERFLOW.
+001290     WRITE EMP-RECORD
+001300         INVALID KEY
+001310             DISPLAY "EMPMAINT - DUPLICATE EMPLOYEE ID ON ADD: "
+001320                 TRN-EMP-ID
+001330             ADD 1 TO WS-REJECT-COUNT
+001340         NOT INVALID KEY
+001350             ADD 1 TO WS-ADD-COUNT
+001360     END-WRITE.
+001370 2300-EXIT.
+001380     EXIT.
+001390
+001400*****************************************************************
+001410*    2400-CHANGE-EMPLOYEE
+001420*    CHANGES THE NAME ON AN EXISTING EMPLOYEE MASTER RECORD.
+001430*****************************************************************
+001440 2400-CHANGE-EMPLOYEE.
+001450     MOVE TRN-EMP-ID TO EMP-ID.
+001460     READ EMPLOYEE-MASTER
+001470         INVALID KEY
+001480             DISPLAY "EMPMAINT - NOT ON FILE: " TRN-EMP-ID
+001500             ADD 1 TO WS-REJECT-COUNT
+001510     END-READ.
+001520     IF WS-MASTER-FILE-OK
+001530         MOVE TRN-EMP-NAME-PRIMARY  TO EMP-NAME
+001535         MOVE TRN-EMP-NAME-OVERFLOW TO EMP-NAME-OVERFLOW
+001540         REWRITE EMP-RECORD
+001550             INVALID KEY
+001560                 DISPLAY "EMPMAINT - REWRITE FAILED: " TRN-EMP-ID
+001580                 ADD 1 TO WS-REJECT-COUNT
+001590             NOT INVALID KEY
+001600                 ADD 1 TO WS-CHANGE-COUNT
+001610         END-REWRITE
+001620     END-IF.
+001630 2400-EXIT.
+001640     EXIT.
+001650
+001660*****************************************************************
+001670*    2500-DELETE-EMPLOYEE
+001680*    REMOVES AN EMPLOYEE MASTER RECORD.
+001690*****************************************************************
+001700 2500-DELETE-EMPLOYEE.
+001710     MOVE TRN-EMP-ID TO EMP-ID.
+001720     DELETE EMPLOYEE-MASTER
+001730         INVALID KEY
+001740             DISPLAY "EMPMAINT - NOT ON FILE: " TRN-EMP-ID
+001760             ADD 1 TO WS-REJECT-COUNT
+001770         NOT INVALID KEY
+001780             ADD 1 TO WS-DELETE-COUNT
+001790     END-DELETE.
+001800 2500-EXIT.
+001810     EXIT.
+001820
+001830*****************************************************************
+001840*    9000-TERMINATE
+001850*    DISPLAYS RUN TOTALS AND CLOSES ALL FILES USED BY THE RUN.
+001860*****************************************************************
+001870 9000-TERMINATE.
+001880     DISPLAY "EMPMAINT - ADDS: "    WS-ADD-COUNT
+001890         "  CHANGES: "              WS-CHANGE-COUNT
+001900         "  DELETES: "              WS-DELETE-COUNT
+001910         "  REJECTS: "              WS-REJECT-COUNT.
+001920     CLOSE EMPLOYEE-MASTER
+001930           EMPLOYEE-TRANS.
+001940 9000-EXIT.
+001950     EXIT.
